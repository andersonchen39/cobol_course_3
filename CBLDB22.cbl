@@ -1,58 +1,206 @@
       *-----------------------
       * Copyright Contributors to the COBOL Programming Course
       * SPDX-License-Identifier: CC-BY-4.0
-      *----------------------- 
-       IDENTIFICATION DIVISION.                                         
-      *-----------------------                                          
-       PROGRAM-ID.    CBLDB22                                           
-                                                                        
-       ENVIRONMENT DIVISION.                                            
-      *--------------------                                             
-       CONFIGURATION SECTION.                                           
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT REPOUT ASSIGN TO UT-S-REPORT.                         
-           SELECT RECIN  ASSIGN TO DA-S-RECIN.                          
-                                                                        
-       DATA DIVISION.                                                   
-      *-------------                                                    
-       FILE SECTION.                                                    
-      *-------------                                                    
-       FD  REPOUT                                                       
-           RECORD CONTAINS 120 CHARACTERS                               
-           LABEL RECORDS ARE OMITTED                                    
-           RECORDING MODE F                                             
-           DATA RECORD IS REPREC.                                       
-      *                                                                 
-       01  REPREC.                                                      
-           05  ACCT-NO-O      PIC X(19).                                 
-           05  ACCT-LIMIT-O   PIC $$,$$$,$$9.99.                        
-           05  ACCT-BALANCE-O PIC $$,$$$,$$9.99.                        
-           05  ACCT-LASTN-O   PIC X(20).                                
-           05  ACCT-FIRSTN-O  PIC X(25).                                
-           05  ACCT-COMMENT-O PIC X(50).                                
-      *-------------                                                    
-       FD  RECIN                                                        
-           RECORD CONTAINS 80 CHARACTERS                                
-           BLOCK CONTAINS 0 RECORDS                                     
-           RECORDING MODE F                                             
-           LABEL RECORDS ARE OMITTED.                                   
-      *                                                                 
-       01  INREC                      PIC X(80).                        
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-      *****************************************************             
-      * STRUCTURE FOR INPUT                               *             
-      *****************************************************             
-       01  IOAREA.                                                      
-               02  LNAME              PIC X(25).                        
-               02  FILLER             PIC X(55).                        
-       77  INPUT-SWITCH        PIC X          VALUE  'Y'.               
-               88  NOMORE-INPUT               VALUE  'N'.               
-      *****************************************************             
-      * SQL INCLUDE FOR SQLCA                             *             
-      *****************************************************             
-                EXEC SQL INCLUDE SQLCA  END-EXEC.                       
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CBLDB22.
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPOUT  ASSIGN TO UT-S-REPORT.
+           SELECT RECIN   ASSIGN TO DA-S-RECIN.
+           SELECT EXCPOUT ASSIGN TO UT-S-EXCPRPT.
+           SELECT AUDITOUT ASSIGN TO UT-S-AUDIT.
+           SELECT EXTOUT  ASSIGN TO UT-S-EXTRACT.
+           SELECT OPTIONAL CHKPTF  ASSIGN TO DA-S-CHKPTF
+                  FILE STATUS IS CHKPT-STATUS.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *-------------
+       FD  REPOUT
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE F
+           DATA RECORD IS REPREC.
+      *
+      * DETAIL LINE - ONE PER ACCOUNT ROW FETCHED                      *
+       01  REPREC.
+           05  ACCT-NO-O      PIC X(19).
+           05  ACCT-LIMIT-O   PIC $$,$$$,$$9.99.
+           05  ACCT-BALANCE-O PIC $$,$$$,$$9.99.
+           05  ACCT-LASTN-O   PIC X(20).
+           05  ACCT-FIRSTN-O  PIC X(25).
+           05  ACCT-ADDR1-O   PIC X(25).
+           05  ACCT-ADDR2-O   PIC X(20).
+           05  ACCT-ADDR3-O   PIC X(15).
+           05  ACCT-RSRVD-O   PIC X(07).
+           05  ACCT-COMMENT-O PIC X(50).
+      *
+      * TITLE / COLUMN-HEADING / TRAILER LINES - SAME FD, ALTERNATE    *
+      * VIEWS OF THE REPOUT RECORD AREA (NOT ALL USED AT THE SAME      *
+      * TIME AS REPREC).  SIZED TO MATCH REPREC SO REPOUT STAYS A      *
+      * SINGLE FIXED-LENGTH RECORD SIZE ACROSS ALL THREE VIEWS.        *
+       01  REPORT-LINE        PIC X(207).
+      *-------------
+       FD  RECIN
+           RECORD CONTAINS 180 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE F
+           LABEL RECORDS ARE OMITTED.
+      *
+       01  INREC                      PIC X(180).
+      *-------------
+       FD  EXCPOUT
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE F
+           DATA RECORD IS EXCREC.
+      *
+      * ACCOUNTS-OVER-LIMIT EXCEPTION LISTING DETAIL LINE              *
+       01  EXCREC.
+           05  EXC-ACCT-NO-O      PIC X(19).
+           05  EXC-ACCT-LIMIT-O   PIC $$,$$$,$$9.99.
+           05  EXC-ACCT-BALANCE-O PIC $$,$$$,$$9.99.
+           05  EXC-OVERAGE-O      PIC $$,$$$,$$9.99.
+           05  EXC-ACCT-LASTN-O   PIC X(20).
+           05  EXC-ACCT-FIRSTN-O  PIC X(25).
+           05  EXC-ACCT-COMMENT-O PIC X(50).
+      *
+      * SIZED TO MATCH EXCREC (SAME RULE AS REPORT-LINE ABOVE).        *
+       01  EXCHDR-LINE            PIC X(153).
+      *-------------
+       FD  AUDITOUT
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE F
+           DATA RECORD IS AUDREC.
+      *
+      * ONE AUDIT LINE PER CONTROL RECORD PROCESSED ON THIS RUN - WIDE *
+      * ENOUGH TO CARRY THE FULL RAW INREC, NOT JUST THE FIRST PART.   *
+       01  AUDREC                 PIC X(254).
+      *-------------
+       FD  EXTOUT
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE F
+           DATA RECORD IS EXTREC.
+      *
+      * COMMA-DELIMITED, UNEDITED EXTRACT OF THE SAME DATA PRINTED ON  *
+      * REPOUT - FOR SPREADSHEET/DOWNSTREAM-FEED USE                   *
+       01  EXTREC                 PIC X(200).
+      *-------------
+       FD  CHKPTF
+           RECORD CONTAINS 39 CHARACTERS
+           RECORDING MODE F
+           LABEL RECORDS ARE OMITTED.
+      *
+      * LAST CONTROL-RECORD SEQUENCE NUMBER SUCCESSFULLY COMMITTED,    *
+      * PLUS THE PAGE COUNT AND RUNNING TOTALS AS OF THAT SEQUENCE     *
+      * NUMBER, SO A RESTART PICKS PAGINATION AND THE GRAND-TOTAL      *
+      * TRAILER BACK UP WHERE THE PRIOR SEGMENT LEFT THEM.             *
+       01  CHKPT-RECORD.
+           05  CHKPT-SEQ-NO        PIC 9(8).
+           05  CHKPT-PAGE-COUNT    PIC 9(3).
+           05  CHKPT-TOTAL-LIMIT   PIC S9(9)V99.
+           05  CHKPT-TOTAL-BALANCE PIC S9(9)V99.
+           05  CHKPT-ACCOUNT-COUNT PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * STRUCTURE FOR INPUT                               *
+      *****************************************************
+      * BYTE 1 IS A DEDICATED REQUEST-CODE BYTE SO IT CAN NEVER BE
+      * MISTAKEN FOR THE FIRST CHARACTER OF A SURNAME.  THE REMAINING
+      * 179 BYTES ARE INTERPRETED ACCORDING TO THE REQUEST CODE.
+       01  IOAREA.
+           02  CC-REQUEST-CODE    PIC X(01).
+               88  CC-REQ-ALL           VALUE '*'.
+               88  CC-REQ-OVER-LIMIT    VALUE 'X'.
+               88  CC-REQ-BY-ACCTNO     VALUE 'N'.
+               88  CC-REQ-ADD           VALUE 'A'.
+               88  CC-REQ-CHANGE        VALUE 'C'.
+               88  CC-REQ-DELETE        VALUE 'D'.
+               88  CC-REQ-SURNAME       VALUE 'S' ' '.
+           02  CC-DATA.
+               03  LNAME              PIC X(25).
+               03  FILLER             PIC X(154).
+           02  CC-MAINT-DATA REDEFINES CC-DATA.
+               03  CC-MAINT-ACCTNO    PIC X(08).
+               03  CC-MAINT-LIMIT     PIC S9(7)V99.
+               03  CC-MAINT-BALANCE   PIC S9(7)V99.
+               03  CC-MAINT-LASTN     PIC X(20).
+               03  CC-MAINT-FIRSTN    PIC X(15).
+               03  CC-MAINT-ADDR1     PIC X(25).
+               03  CC-MAINT-ADDR2     PIC X(20).
+               03  CC-MAINT-ADDR3     PIC X(15).
+               03  CC-MAINT-RSRVD     PIC X(07).
+               03  CC-MAINT-COMMENT   PIC X(50).
+               03  FILLER             PIC X(01).
+           02  CC-ACCTNO-DATA REDEFINES CC-DATA.
+               03  CC-LOOKUP-ACCTNO   PIC X(08).
+               03  FILLER             PIC X(171).
+       77  INPUT-SWITCH        PIC X          VALUE  'Y'.
+               88  NOMORE-INPUT               VALUE  'N'.
+       77  REQUEST-DESC        PIC X(20)      VALUE SPACES.
+       77  ROW-COUNT           PIC 9(6)  COMP VALUE ZERO.
+      *****************************************************
+      * CHECKPOINT / RESTART CONTROLS                     *
+      *****************************************************
+       77  CR-SEQ-NO           PIC 9(8)  COMP VALUE ZERO.
+       77  RESTART-SEQ         PIC 9(8)  COMP VALUE ZERO.
+       77  COMMIT-COUNT        PIC 9(4)  COMP VALUE ZERO.
+       77  COMMIT-INTERVAL     PIC 9(4)  COMP VALUE 100.
+       77  CHKPT-STATUS        PIC X(02)      VALUE SPACES.
+      *****************************************************
+      * REPORT PAGINATION AND RUN-DATE/TIME CONTROLS       *
+      *****************************************************
+       77  LINE-COUNT        PIC 9(3)  COMP VALUE ZERO.
+       77  PAGE-COUNT        PIC 9(3)  COMP VALUE ZERO.
+       77  LINES-PER-PAGE    PIC 9(3)  COMP VALUE 55.
+       77  PAGE-COUNT-O      PIC ZZ9.
+       01  RUN-DATE-YMD      PIC 9(8)       VALUE ZERO.
+       01  RUN-DATE-R   REDEFINES RUN-DATE-YMD.
+           02  RD-YYYY       PIC 9(4).
+           02  RD-MM         PIC 9(2).
+           02  RD-DD         PIC 9(2).
+       77  RUN-DATE-DISPLAY  PIC X(10)      VALUE SPACES.
+       01  RUN-TIME          PIC 9(8)       VALUE ZERO.
+       01  RUN-TIME-R   REDEFINES RUN-TIME.
+           02  RT-HH         PIC 9(2).
+           02  RT-MM         PIC 9(2).
+           02  RT-SS         PIC 9(2).
+           02  RT-HD         PIC 9(2).
+       77  RUN-TIME-DISPLAY  PIC X(08)      VALUE SPACES.
+      *****************************************************
+      * RUNNING TOTALS FOR THE GRAND-TOTAL TRAILER         *
+      *****************************************************
+       01  REPORT-TOTALS.
+           02  GRAND-TOTAL-LIMIT    PIC S9(9)V99 COMP-3 VALUE ZERO.
+           02  GRAND-TOTAL-BALANCE  PIC S9(9)V99 COMP-3 VALUE ZERO.
+           02  GRAND-ACCOUNT-COUNT  PIC 9(6) COMP        VALUE ZERO.
+           02  TOTAL-LIMIT-O        PIC $,$$$,$$$,$$9.99.
+           02  TOTAL-BALANCE-O      PIC $,$$$,$$$,$$9.99.
+           02  ACCOUNT-COUNT-O      PIC ZZZ,ZZ9.
+      *****************************************************
+      * AUDIT-LINE WORK AREA                               *
+      *****************************************************
+       77  SEQ-EDIT          PIC ZZZZZZZ9.
+       77  ROWCNT-EDIT       PIC ZZZZZ9.
+      *****************************************************
+      * EXTRACT-LINE WORK AREA                             *
+      *****************************************************
+       77  EXT-LIMIT-O       PIC -(7)9.99.
+       77  EXT-BALANCE-O     PIC -(7)9.99.
+      *****************************************************
+      * EXCEPTION-LINE WORK AREA                           *
+      *****************************************************
+       77  OVERAGE           PIC S9(7)V99 COMP-3 VALUE ZERO.
+      *****************************************************
+      * SQL INCLUDE FOR SQLCA                             *
+      *****************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
       *****************************************************
       * DECLARATIONS FOR SQL ERROR HANDLING               *
       *****************************************************
@@ -64,128 +212,595 @@
        77 ERROR-TEXT-HBOUND  PIC S9(9)  COMP VALUE +10.
       * USER DEFINED ERROR MESSAGE
        01 UD-ERROR-MESSAGE   PIC X(80)  VALUE SPACES.
-      *****************************************************             
-      * SQL DECLARATION FOR VIEW ACCOUNTS                 *             
-      *****************************************************             
-                EXEC SQL DECLARE Z#####T TABLE                          
-                        (ACCTNO     CHAR(8)  NOT NULL,                  
-                         LIMIT      DECIMAL(9,2)     ,                  
-                         BALANCE    DECIMAL(9,2)     ,                  
-                         SURNAME    CHAR(20) NOT NULL,                  
-                         FIRSTN     CHAR(15) NOT NULL,                  
-                         ADDRESS1   CHAR(25) NOT NULL,                  
-                         ADDRESS2   CHAR(20) NOT NULL,                  
-                         ADDRESS3   CHAR(15) NOT NULL,                  
-                         RESERVED   CHAR(7)  NOT NULL,                  
-                         COMMENTS   CHAR(50) NOT NULL)                  
-                         END-EXEC.                                      
-      *****************************************************             
-      * SQL CURSORS                                       *             
-      *****************************************************             
-                EXEC SQL DECLARE CUR1  CURSOR FOR                       
-                         SELECT * FROM Z#####T                          
-                     END-EXEC.                                          
-      *                                                                 
-                EXEC SQL DECLARE CUR2  CURSOR FOR                       
-                         SELECT *                                       
-                         FROM   Z#####T                                 
-                         WHERE  SURNAME = :LNAME                        
-                      END-EXEC.                                         
-      *****************************************************             
-      * STRUCTURE FOR CUSTOMER RECORD                     *             
-      *****************************************************             
-       01 CUSTOMER-RECORD.                                              
-          02 ACCT-NO            PIC X(8).                               
-          02 ACCT-LIMIT         PIC S9(7)V99 COMP-3.                    
-          02 ACCT-BALANCE       PIC S9(7)V99 COMP-3.                    
-          02 ACCT-LASTN         PIC X(20).                              
-          02 ACCT-FIRSTN        PIC X(15).                              
-          02 ACCT-ADDR1         PIC X(25).                              
-          02 ACCT-ADDR2         PIC X(20).                              
-          02 ACCT-ADDR3         PIC X(15).                              
-          02 ACCT-RSRVD         PIC X(7).                               
-          02 ACCT-COMMENT       PIC X(50).                              
-                                                                        
-       PROCEDURE DIVISION.                                              
-      *------------------                                               
-       PROG-START.                                                      
-                OPEN INPUT  RECIN.                                      
-                OPEN OUTPUT REPOUT.                                     
-                READ RECIN  RECORD INTO IOAREA                          
-                   AT END SET NOMORE-INPUT TO TRUE.
-                PERFORM PROCESS-INPUT                                   
-                   UNTIL NOMORE-INPUT.                                  
-      *                                                                 
-       PROG-END.                                                        
-                CLOSE RECIN                                             
-                      REPOUT.                                           
-                GOBACK.                                                 
-      *                                                                 
-       PROCESS-INPUT.                                                   
-                IF LNAME = '*'                                          
-                   PERFORM GET-ALL                                      
-                ELSE                                                    
-                   PERFORM GET-SPECIFIC.                                
-                READ RECIN  RECORD INTO IOAREA                          
-                   AT END SET NOMORE-INPUT TO TRUE.
-      *                                                                 
-       GET-ALL.                                                         
-                EXEC SQL OPEN CUR1  END-EXEC.                           
+      *****************************************************
+      * SQL DECLARATION FOR VIEW ACCOUNTS                 *
+      *****************************************************
+                EXEC SQL DECLARE Z#####T TABLE
+                        (ACCTNO     CHAR(8)  NOT NULL,
+                         LIMIT      DECIMAL(9,2)     ,
+                         BALANCE    DECIMAL(9,2)     ,
+                         SURNAME    CHAR(20) NOT NULL,
+                         FIRSTN     CHAR(15) NOT NULL,
+                         ADDRESS1   CHAR(25) NOT NULL,
+                         ADDRESS2   CHAR(20) NOT NULL,
+                         ADDRESS3   CHAR(15) NOT NULL,
+                         RESERVED   CHAR(7)  NOT NULL,
+                         COMMENTS   CHAR(50) NOT NULL)
+                         END-EXEC.
+      *****************************************************
+      * SQL CURSORS                                       *
+      *****************************************************
+                EXEC SQL DECLARE CUR1  CURSOR FOR
+                         SELECT * FROM Z#####T
+                     END-EXEC.
+      *
+                EXEC SQL DECLARE CUR2  CURSOR FOR
+                         SELECT *
+                         FROM   Z#####T
+                         WHERE  SURNAME = :LNAME
+                      END-EXEC.
+      *
+                EXEC SQL DECLARE CUR3  CURSOR FOR
+                         SELECT *
+                         FROM   Z#####T
+                         WHERE  ACCTNO = :CC-LOOKUP-ACCTNO
+                      END-EXEC.
+      *
+                EXEC SQL DECLARE CUR4  CURSOR FOR
+                         SELECT *
+                         FROM   Z#####T
+                         WHERE  BALANCE > LIMIT
+                      END-EXEC.
+      *****************************************************
+      * STRUCTURE FOR CUSTOMER RECORD                     *
+      *****************************************************
+       01 CUSTOMER-RECORD.
+          02 ACCT-NO            PIC X(8).
+          02 ACCT-LIMIT         PIC S9(7)V99 COMP-3.
+          02 ACCT-BALANCE       PIC S9(7)V99 COMP-3.
+          02 ACCT-LASTN         PIC X(20).
+          02 ACCT-FIRSTN        PIC X(15).
+          02 ACCT-ADDR1         PIC X(25).
+          02 ACCT-ADDR2         PIC X(20).
+          02 ACCT-ADDR3         PIC X(15).
+          02 ACCT-RSRVD         PIC X(7).
+          02 ACCT-COMMENT       PIC X(50).
+
+       PROCEDURE DIVISION.
+      *------------------
+       PROG-START.
+                PERFORM INITIALIZE-RUN.
+                PERFORM READ-CHECKPOINT.
+                PERFORM OPEN-RUN-FILES.
+                PERFORM WRITE-REPORT-HEADERS.
+                PERFORM WRITE-EXCEPTION-HEADER.
+                READ RECIN  RECORD INTO IOAREA
+                   AT END SET NOMORE-INPUT TO TRUE
+                END-READ.
+                PERFORM UNTIL NOMORE-INPUT
+                   ADD 1 TO CR-SEQ-NO
+                   IF CR-SEQ-NO > RESTART-SEQ
+                      PERFORM PROCESS-INPUT
+                      PERFORM CHECKPOINT-IF-DUE
+                   END-IF
+                   READ RECIN  RECORD INTO IOAREA
+                      AT END SET NOMORE-INPUT TO TRUE
+                   END-READ
+                END-PERFORM.
+      *
+       PROG-END.
+                PERFORM WRITE-REPORT-TRAILER.
+                PERFORM CLEAR-CHECKPOINT.
+                CLOSE RECIN
+                      REPOUT
+                      EXCPOUT
+                      AUDITOUT
+                      EXTOUT.
+                GOBACK.
+      *
+      * ON A RESTART (RESTART-SEQ NOT ZERO) THE REPORT/EXCEPTION/
+      * AUDIT/EXTRACT OUTPUT FROM THE EARLIER, INTERRUPTED PORTION OF
+      * THIS RUN IS ALREADY ON THESE FILES - OPEN EXTEND INSTEAD OF
+      * OPEN OUTPUT SO IT IS APPENDED TO RATHER THAN LOST.
+      *
+      * NOTE: RESTART-SEQ IS THE LAST SEQUENCE NUMBER COMMITTED AT A
+      * CHECKPOINT, NOT THE SEQUENCE NUMBER OF THE CONTROL RECORD BEING
+      * PROCESSED WHEN THE RUN ABENDED.  ON RESTART, CONTROL RECORDS
+      * BETWEEN THOSE TWO POINTS ARE REPROCESSED AND THEIR OUTPUT LINES
+      * WILL APPEAR A SECOND TIME ON REPOUT/EXCPOUT/AUDITOUT/EXTOUT.
+      * THIS IS THE STANDARD "AT-LEAST-ONCE" SEMANTIC OF A COMMIT-
+      * INTERVAL CHECKPOINT (SEE COMMIT-INTERVAL BELOW) - OPERATORS
+      * RECONCILING A RESTARTED RUN SHOULD EXPECT AND DEDUPE UP TO
+      * COMMIT-INTERVAL DUPLICATE DETAIL LINES AROUND THE RESTART POINT
+      * RATHER THAN TREATING THEM AS A DATA ERROR.
+       OPEN-RUN-FILES.
+                OPEN INPUT  RECIN.
+                IF RESTART-SEQ = ZERO
+                   OPEN OUTPUT REPOUT
+                   OPEN OUTPUT EXCPOUT
+                   OPEN OUTPUT AUDITOUT
+                   OPEN OUTPUT EXTOUT
+                ELSE
+                   OPEN EXTEND REPOUT
+                   OPEN EXTEND EXCPOUT
+                   OPEN EXTEND AUDITOUT
+                   OPEN EXTEND EXTOUT
+                END-IF.
+      *
+       INITIALIZE-RUN.
+                ACCEPT RUN-DATE-YMD FROM DATE YYYYMMDD.
+                MOVE SPACES TO RUN-DATE-DISPLAY.
+                STRING RD-MM   DELIMITED BY SIZE
+                       '/'        DELIMITED BY SIZE
+                       RD-DD   DELIMITED BY SIZE
+                       '/'        DELIMITED BY SIZE
+                       RD-YYYY DELIMITED BY SIZE
+                    INTO RUN-DATE-DISPLAY
+                END-STRING.
+      *
+      * PROCESS-INPUT ROUTES EACH CONTROL RECORD TO ITS HANDLER BASED
+      * ON CC-REQUEST-CODE, THEN LOGS ONE AUDIT LINE FOR THE REQUEST.
+       PROCESS-INPUT.
+                MOVE ZERO TO ROW-COUNT.
+                EVALUATE TRUE
+                   WHEN CC-REQ-ALL
+                      MOVE 'GET-ALL'          TO REQUEST-DESC
+                      PERFORM GET-ALL
+                   WHEN CC-REQ-OVER-LIMIT
+                      MOVE 'OVER-LIMIT'       TO REQUEST-DESC
+                      PERFORM GET-OVER-LIMIT
+                   WHEN CC-REQ-BY-ACCTNO
+                      IF CC-LOOKUP-ACCTNO = SPACES
+                         MOVE 'REJECT-ACCTNO' TO REQUEST-DESC
+                         PERFORM REJECT-CONTROL-RECORD
+                      ELSE
+                         MOVE 'GET-BY-ACCTNO' TO REQUEST-DESC
+                         PERFORM GET-BY-ACCTNO
+                      END-IF
+                   WHEN CC-REQ-ADD
+                      IF CC-MAINT-ACCTNO = SPACES
+                         MOVE 'REJECT-ADD'    TO REQUEST-DESC
+                         PERFORM REJECT-CONTROL-RECORD
+                      ELSE
+                         MOVE 'ADD-ACCOUNT'   TO REQUEST-DESC
+                         PERFORM ADD-ACCOUNT
+                      END-IF
+                   WHEN CC-REQ-CHANGE
+                      MOVE 'CHANGE-ACCOUNT'   TO REQUEST-DESC
+                      PERFORM CHANGE-ACCOUNT
+                   WHEN CC-REQ-DELETE
+                      MOVE 'DELETE-ACCOUNT'   TO REQUEST-DESC
+                      PERFORM DELETE-ACCOUNT
+                   WHEN CC-REQ-SURNAME
+                      IF LNAME = SPACES
+                         MOVE 'REJECT-SURNAME' TO REQUEST-DESC
+                         PERFORM REJECT-CONTROL-RECORD
+                      ELSE
+                         MOVE 'GET-SPECIFIC'  TO REQUEST-DESC
+                         PERFORM GET-SPECIFIC
+                      END-IF
+                   WHEN OTHER
+                      MOVE 'REJECT-CODE'      TO REQUEST-DESC
+                      PERFORM REJECT-CONTROL-RECORD
+                END-EVALUATE.
+                PERFORM WRITE-AUDIT-LINE.
+      *
+       REJECT-CONTROL-RECORD.
+                MOVE ZERO TO ROW-COUNT.
+                DISPLAY 'REJECTED CONTROL RECORD SEQ# ' CR-SEQ-NO
+                        ' - ' REQUEST-DESC.
+      *
+       GET-ALL.
+                EXEC SQL OPEN CUR1  END-EXEC.
                 IF SQLCODE NOT = 0 THEN
                    MOVE 'OPEN CUR1' TO UD-ERROR-MESSAGE
                    PERFORM SQL-ERROR-HANDLING
                 END-IF
-                EXEC SQL FETCH CUR1  INTO :CUSTOMER-RECORD END-EXEC.    
-                PERFORM PRINT-ALL                                    
-                     UNTIL SQLCODE IS NOT EQUAL TO ZERO.                
+                EXEC SQL FETCH CUR1  INTO :CUSTOMER-RECORD END-EXEC.
+                PERFORM PRINT-ALL
+                     UNTIL SQLCODE IS NOT EQUAL TO ZERO.
                 IF SQLCODE NOT = 100 THEN
                    MOVE 'FETCH CUR1' TO UD-ERROR-MESSAGE
                    PERFORM SQL-ERROR-HANDLING
                 END-IF
-                EXEC SQL CLOSE CUR1  END-EXEC.                          
+                EXEC SQL CLOSE CUR1  END-EXEC.
                 IF SQLCODE NOT = 0 THEN
                    MOVE 'CLOSE CUR1' TO UD-ERROR-MESSAGE
                    PERFORM SQL-ERROR-HANDLING
                 END-IF
                 .
-      *                                                                 
-       PRINT-ALL.                                                       
-                PERFORM PRINT-A-LINE.                                   
-                EXEC SQL FETCH CUR1  INTO :CUSTOMER-RECORD END-EXEC.    
-      *                                                                 
-       GET-SPECIFIC.                                                    
-                EXEC SQL OPEN  CUR2  END-EXEC.                          
+      *
+       PRINT-ALL.
+                PERFORM PRINT-A-LINE.
+                ADD 1 TO ROW-COUNT.
+                EXEC SQL FETCH CUR1  INTO :CUSTOMER-RECORD END-EXEC.
+      *
+       GET-SPECIFIC.
+                EXEC SQL OPEN  CUR2  END-EXEC.
                 IF SQLCODE NOT = 0 THEN
                    MOVE 'OPEN CUR2' TO UD-ERROR-MESSAGE
                    PERFORM SQL-ERROR-HANDLING
                 END-IF
-                EXEC SQL FETCH CUR2  INTO :CUSTOMER-RECORD END-EXEC.    
-                PERFORM PRINT-SPECIFIC                               
-                     UNTIL SQLCODE IS NOT EQUAL TO ZERO.                
+                EXEC SQL FETCH CUR2  INTO :CUSTOMER-RECORD END-EXEC.
+                PERFORM PRINT-SPECIFIC
+                     UNTIL SQLCODE IS NOT EQUAL TO ZERO.
                 IF SQLCODE NOT = 100 THEN
                    MOVE 'FETCH CUR2' TO UD-ERROR-MESSAGE
                    PERFORM SQL-ERROR-HANDLING
                 END-IF
-                EXEC SQL CLOSE CUR2  END-EXEC.                          
+                EXEC SQL CLOSE CUR2  END-EXEC.
                 IF SQLCODE NOT = 0 THEN
                    MOVE 'CLOSE CUR2' TO UD-ERROR-MESSAGE
                    PERFORM SQL-ERROR-HANDLING
                 END-IF
                 .
-      *                                                                 
-       PRINT-SPECIFIC.                                                  
-                PERFORM PRINT-A-LINE.                                   
-                EXEC SQL FETCH CUR2  INTO :CUSTOMER-RECORD END-EXEC.    
-      *                                                                 
-       PRINT-A-LINE.                                                    
-                MOVE  ACCT-NO      TO  ACCT-NO-O.                       
-                MOVE  ACCT-LIMIT   TO  ACCT-LIMIT-O.                    
-                MOVE  ACCT-BALANCE TO  ACCT-BALANCE-O.                  
-                MOVE  ACCT-LASTN   TO  ACCT-LASTN-O.                    
-                MOVE  ACCT-FIRSTN  TO  ACCT-FIRSTN-O.                   
-                MOVE  ACCT-COMMENT TO  ACCT-COMMENT-O.                  
-                WRITE REPREC AFTER ADVANCING 2 LINES.                   
-      
+      *
+       PRINT-SPECIFIC.
+                PERFORM PRINT-A-LINE.
+                ADD 1 TO ROW-COUNT.
+                EXEC SQL FETCH CUR2  INTO :CUSTOMER-RECORD END-EXEC.
+      *
+      * GET-BY-ACCTNO/CUR3 - LOOKUP A SINGLE ACCOUNT BY ITS KEY RATHER
+      * THAN BY SURNAME.
+       GET-BY-ACCTNO.
+                EXEC SQL OPEN  CUR3  END-EXEC.
+                IF SQLCODE NOT = 0 THEN
+                   MOVE 'OPEN CUR3' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+                END-IF
+                EXEC SQL FETCH CUR3  INTO :CUSTOMER-RECORD END-EXEC.
+                PERFORM PRINT-BY-ACCTNO
+                     UNTIL SQLCODE IS NOT EQUAL TO ZERO.
+                IF SQLCODE NOT = 100 THEN
+                   MOVE 'FETCH CUR3' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+                END-IF
+                EXEC SQL CLOSE CUR3  END-EXEC.
+                IF SQLCODE NOT = 0 THEN
+                   MOVE 'CLOSE CUR3' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+                END-IF
+                .
+      *
+       PRINT-BY-ACCTNO.
+                PERFORM PRINT-A-LINE.
+                ADD 1 TO ROW-COUNT.
+                EXEC SQL FETCH CUR3  INTO :CUSTOMER-RECORD END-EXEC.
+      *
+      * GET-OVER-LIMIT/CUR4 - ACCOUNTS-OVER-LIMIT EXCEPTION LISTING.
+       GET-OVER-LIMIT.
+                EXEC SQL OPEN  CUR4  END-EXEC.
+                IF SQLCODE NOT = 0 THEN
+                   MOVE 'OPEN CUR4' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+                END-IF
+                EXEC SQL FETCH CUR4  INTO :CUSTOMER-RECORD END-EXEC.
+                PERFORM PRINT-OVER-LIMIT
+                     UNTIL SQLCODE IS NOT EQUAL TO ZERO.
+                IF SQLCODE NOT = 100 THEN
+                   MOVE 'FETCH CUR4' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+                END-IF
+                EXEC SQL CLOSE CUR4  END-EXEC.
+                IF SQLCODE NOT = 0 THEN
+                   MOVE 'CLOSE CUR4' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+                END-IF
+                .
+      *
+       PRINT-OVER-LIMIT.
+                PERFORM PRINT-EXCEPTION-LINE.
+                ADD 1 TO ROW-COUNT.
+                EXEC SQL FETCH CUR4  INTO :CUSTOMER-RECORD END-EXEC.
+      *
+      * ADD-ACCOUNT/CHANGE-ACCOUNT/DELETE-ACCOUNT - MAINTENANCE
+      * TRANSACTIONS AGAINST Z#####T, DRIVEN OFF CC-MAINT-DATA.
+       ADD-ACCOUNT.
+                MOVE CC-MAINT-ACCTNO    TO ACCT-NO.
+                MOVE CC-MAINT-LIMIT     TO ACCT-LIMIT.
+                MOVE CC-MAINT-BALANCE   TO ACCT-BALANCE.
+                MOVE CC-MAINT-LASTN     TO ACCT-LASTN.
+                MOVE CC-MAINT-FIRSTN    TO ACCT-FIRSTN.
+                MOVE CC-MAINT-ADDR1     TO ACCT-ADDR1.
+                MOVE CC-MAINT-ADDR2     TO ACCT-ADDR2.
+                MOVE CC-MAINT-ADDR3     TO ACCT-ADDR3.
+                MOVE CC-MAINT-RSRVD     TO ACCT-RSRVD.
+                MOVE CC-MAINT-COMMENT   TO ACCT-COMMENT.
+                EXEC SQL
+                     INSERT INTO Z#####T
+                          (ACCTNO, LIMIT, BALANCE, SURNAME, FIRSTN,
+                           ADDRESS1, ADDRESS2, ADDRESS3, RESERVED,
+                           COMMENTS)
+                     VALUES
+                          (:ACCT-NO, :ACCT-LIMIT, :ACCT-BALANCE,
+                           :ACCT-LASTN, :ACCT-FIRSTN, :ACCT-ADDR1,
+                           :ACCT-ADDR2, :ACCT-ADDR3, :ACCT-RSRVD,
+                           :ACCT-COMMENT)
+                END-EXEC.
+                IF SQLCODE NOT = 0 AND SQLCODE NOT = -803 THEN
+                   MOVE 'INSERT Z#####T' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+                ELSE
+                   IF SQLCODE = -803
+                      MOVE ZERO TO ROW-COUNT
+                      DISPLAY 'ADD-ACCOUNT: ACCOUNT ALREADY EXISTS FOR '
+                              ACCT-NO
+                   ELSE
+                      MOVE 1 TO ROW-COUNT
+                   END-IF
+                END-IF.
+      *
+       CHANGE-ACCOUNT.
+                MOVE CC-MAINT-ACCTNO    TO ACCT-NO.
+                MOVE CC-MAINT-LIMIT     TO ACCT-LIMIT.
+                MOVE CC-MAINT-BALANCE   TO ACCT-BALANCE.
+                MOVE CC-MAINT-LASTN     TO ACCT-LASTN.
+                MOVE CC-MAINT-FIRSTN    TO ACCT-FIRSTN.
+                MOVE CC-MAINT-ADDR1     TO ACCT-ADDR1.
+                MOVE CC-MAINT-ADDR2     TO ACCT-ADDR2.
+                MOVE CC-MAINT-ADDR3     TO ACCT-ADDR3.
+                MOVE CC-MAINT-RSRVD     TO ACCT-RSRVD.
+                MOVE CC-MAINT-COMMENT   TO ACCT-COMMENT.
+                EXEC SQL
+                     UPDATE Z#####T
+                     SET    LIMIT    = :ACCT-LIMIT,
+                            BALANCE  = :ACCT-BALANCE,
+                            SURNAME  = :ACCT-LASTN,
+                            FIRSTN   = :ACCT-FIRSTN,
+                            ADDRESS1 = :ACCT-ADDR1,
+                            ADDRESS2 = :ACCT-ADDR2,
+                            ADDRESS3 = :ACCT-ADDR3,
+                            RESERVED = :ACCT-RSRVD,
+                            COMMENTS = :ACCT-COMMENT
+                     WHERE  ACCTNO   = :ACCT-NO
+                END-EXEC.
+                IF SQLCODE NOT = 0 AND SQLCODE NOT = 100 THEN
+                   MOVE 'UPDATE Z#####T' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+                ELSE
+                   IF SQLCODE = 100
+                      MOVE ZERO TO ROW-COUNT
+                      DISPLAY 'CHANGE-ACCOUNT: NO ACCOUNT FOUND FOR '
+                              ACCT-NO
+                   ELSE
+                      MOVE 1 TO ROW-COUNT
+                   END-IF
+                END-IF.
+      *
+       DELETE-ACCOUNT.
+                MOVE CC-MAINT-ACCTNO    TO ACCT-NO.
+                EXEC SQL
+                     DELETE FROM Z#####T
+                     WHERE  ACCTNO = :ACCT-NO
+                END-EXEC.
+                IF SQLCODE NOT = 0 AND SQLCODE NOT = 100 THEN
+                   MOVE 'DELETE Z#####T' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+                ELSE
+                   IF SQLCODE = 100
+                      MOVE ZERO TO ROW-COUNT
+                      DISPLAY 'DELETE-ACCOUNT: NO ACCOUNT FOUND FOR '
+                              ACCT-NO
+                   ELSE
+                      MOVE 1 TO ROW-COUNT
+                   END-IF
+                END-IF.
+      *
+      * PRINT-A-LINE - COMMON DETAIL-LINE WRITER FOR CUR1/CUR2/CUR3.
+      * ALSO ROLLS THE GRAND TOTALS AND DRIVES THE DELIMITED EXTRACT.
+       PRINT-A-LINE.
+                IF LINE-COUNT >= LINES-PER-PAGE
+                   PERFORM WRITE-REPORT-HEADERS
+                END-IF
+                MOVE  ACCT-NO      TO  ACCT-NO-O.
+                MOVE  ACCT-LIMIT   TO  ACCT-LIMIT-O.
+                MOVE  ACCT-BALANCE TO  ACCT-BALANCE-O.
+                MOVE  ACCT-LASTN   TO  ACCT-LASTN-O.
+                MOVE  ACCT-FIRSTN  TO  ACCT-FIRSTN-O.
+                MOVE  ACCT-ADDR1   TO  ACCT-ADDR1-O.
+                MOVE  ACCT-ADDR2   TO  ACCT-ADDR2-O.
+                MOVE  ACCT-ADDR3   TO  ACCT-ADDR3-O.
+                MOVE  ACCT-RSRVD   TO  ACCT-RSRVD-O.
+                MOVE  ACCT-COMMENT TO  ACCT-COMMENT-O.
+                WRITE REPREC AFTER ADVANCING 2 LINES.
+                ADD 2 TO LINE-COUNT.
+                ADD ACCT-LIMIT    TO GRAND-TOTAL-LIMIT.
+                ADD ACCT-BALANCE  TO GRAND-TOTAL-BALANCE.
+                ADD 1             TO GRAND-ACCOUNT-COUNT.
+                PERFORM WRITE-EXTRACT-LINE.
+      *
+       PRINT-EXCEPTION-LINE.
+                MOVE  ACCT-NO      TO  EXC-ACCT-NO-O.
+                MOVE  ACCT-LIMIT   TO  EXC-ACCT-LIMIT-O.
+                MOVE  ACCT-BALANCE TO  EXC-ACCT-BALANCE-O.
+                COMPUTE OVERAGE = ACCT-BALANCE - ACCT-LIMIT.
+                MOVE  OVERAGE   TO  EXC-OVERAGE-O.
+                MOVE  ACCT-LASTN   TO  EXC-ACCT-LASTN-O.
+                MOVE  ACCT-FIRSTN  TO  EXC-ACCT-FIRSTN-O.
+                MOVE  ACCT-COMMENT TO  EXC-ACCT-COMMENT-O.
+                WRITE EXCREC AFTER ADVANCING 2 LINES.
+      *
+      * WRITE-REPORT-HEADERS - TITLE/COLUMN-HEADING BLOCK PRINTED AT
+      * PROGRAM START AND AGAIN ON EACH PAGE OVERFLOW.
+       WRITE-REPORT-HEADERS.
+                ADD 1 TO PAGE-COUNT.
+                MOVE PAGE-COUNT TO PAGE-COUNT-O.
+                MOVE SPACES TO REPORT-LINE.
+                STRING 'CBLDB22 - ACCOUNT LISTING'  DELIMITED BY SIZE
+                       '     RUN DATE '             DELIMITED BY SIZE
+                       RUN-DATE-DISPLAY           DELIMITED BY SIZE
+                       '     PAGE '                  DELIMITED BY SIZE
+                       PAGE-COUNT-O                DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                END-STRING.
+                IF PAGE-COUNT = 1 AND RESTART-SEQ = ZERO
+                   WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+                ELSE
+                   WRITE REPORT-LINE AFTER ADVANCING PAGE
+                END-IF.
+                MOVE SPACES TO REPORT-LINE.
+                STRING 'ACCT-NO            '  DELIMITED BY SIZE
+                       'LIMIT        '        DELIMITED BY SIZE
+                       'BALANCE      '        DELIMITED BY SIZE
+                       'LAST NAME           ' DELIMITED BY SIZE
+                       'FIRST NAME               '
+                                               DELIMITED BY SIZE
+                       'ADDRESS LINE 1           '
+                                               DELIMITED BY SIZE
+                       'ADDRESS LINE 2      '  DELIMITED BY SIZE
+                       'ADDRESS LINE 3 '       DELIMITED BY SIZE
+                       'RSRVD  '               DELIMITED BY SIZE
+                  'COMMENT                                           '
+                                               DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                END-STRING.
+                WRITE REPORT-LINE AFTER ADVANCING 2 LINES.
+                MOVE ZERO TO LINE-COUNT.
+      *
+      * ON A RESTART, EXCPOUT WAS OPENED EXTEND (SEE OPEN-RUN-FILES)
+      * AND ALREADY HAS DETAIL LINES FROM THE INTERRUPTED SEGMENT OF
+      * THIS RUN ON IT - SKIP THE TITLE LINE SO IT DOESN'T GET
+      * APPENDED IN THE MIDDLE OF THOSE DETAIL LINES.
+       WRITE-EXCEPTION-HEADER.
+                IF RESTART-SEQ = ZERO
+                   MOVE SPACES TO EXCHDR-LINE
+                   STRING 'CBLDB22 - ACCOUNTS OVER LIMIT EXCEPTION'
+                                                      DELIMITED BY SIZE
+                          ' LISTING'                  DELIMITED BY SIZE
+                          '     RUN DATE '             DELIMITED BY SIZE
+                          RUN-DATE-DISPLAY             DELIMITED BY SIZE
+                       INTO EXCHDR-LINE
+                   END-STRING
+                   WRITE EXCHDR-LINE AFTER ADVANCING 1 LINE
+                END-IF.
+      *
+      * WRITE-REPORT-TRAILER - GRAND-TOTAL LINE ACCUMULATED ACROSS
+      * EVERY CONTROL RECORD LISTED IN THIS RUN (CUR1/CUR2/CUR3).
+       WRITE-REPORT-TRAILER.
+                MOVE GRAND-TOTAL-LIMIT   TO TOTAL-LIMIT-O.
+                MOVE GRAND-TOTAL-BALANCE TO TOTAL-BALANCE-O.
+                MOVE GRAND-ACCOUNT-COUNT TO ACCOUNT-COUNT-O.
+                MOVE SPACES TO REPORT-LINE.
+                STRING 'GRAND TOTAL -  ACCOUNTS LISTED: '
+                                                     DELIMITED BY SIZE
+                       ACCOUNT-COUNT-O             DELIMITED BY SIZE
+                       '   TOTAL LIMIT: '             DELIMITED BY SIZE
+                       TOTAL-LIMIT-O                DELIMITED BY SIZE
+                       '   TOTAL BALANCE: '            DELIMITED BY SIZE
+                       TOTAL-BALANCE-O         DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                END-STRING.
+                WRITE REPORT-LINE AFTER ADVANCING 2 LINES.
+      *
+      * WRITE-AUDIT-LINE - ONE LINE PER CONTROL RECORD PROCESSED,
+      * RECORDING THE RAW REQUEST, THE PATH TAKEN, THE ROW COUNT
+      * RETURNED, AND WHEN IT RAN.
+       WRITE-AUDIT-LINE.
+                ACCEPT RUN-TIME FROM TIME.
+                MOVE SPACES TO RUN-TIME-DISPLAY.
+                STRING RT-HH DELIMITED BY SIZE
+                       ':'      DELIMITED BY SIZE
+                       RT-MM DELIMITED BY SIZE
+                       ':'      DELIMITED BY SIZE
+                       RT-SS DELIMITED BY SIZE
+                    INTO RUN-TIME-DISPLAY
+                END-STRING.
+                MOVE CR-SEQ-NO TO SEQ-EDIT.
+                MOVE ROW-COUNT TO ROWCNT-EDIT.
+                MOVE SPACES TO AUDREC.
+                STRING RUN-DATE-DISPLAY    DELIMITED BY SIZE
+                       ' '                    DELIMITED BY SIZE
+                       RUN-TIME-DISPLAY    DELIMITED BY SIZE
+                       ' SEQ='                DELIMITED BY SIZE
+                       SEQ-EDIT            DELIMITED BY SIZE
+                       ' REQ='                DELIMITED BY SIZE
+                       REQUEST-DESC        DELIMITED BY SIZE
+                       ' ROWS='               DELIMITED BY SIZE
+                       ROWCNT-EDIT         DELIMITED BY SIZE
+                       ' RAW='                DELIMITED BY SIZE
+                       INREC                  DELIMITED BY SIZE
+                    INTO AUDREC
+                END-STRING.
+                WRITE AUDREC.
+      *
+      * WRITE-EXTRACT-LINE - COMMA-DELIMITED, UNEDITED COMPANION TO
+      * THE REPOUT DETAIL LINE PRINT-A-LINE JUST WROTE.
+       WRITE-EXTRACT-LINE.
+                MOVE ACCT-LIMIT   TO EXT-LIMIT-O.
+                MOVE ACCT-BALANCE TO EXT-BALANCE-O.
+                MOVE SPACES TO EXTREC.
+                STRING FUNCTION TRIM(ACCT-NO)        DELIMITED BY SIZE
+                       ','                            DELIMITED BY SIZE
+                       FUNCTION TRIM(EXT-LIMIT-O)  DELIMITED BY SIZE
+                       ','                            DELIMITED BY SIZE
+                       FUNCTION TRIM(EXT-BALANCE-O) DELIMITED BY SIZE
+                       ','                            DELIMITED BY SIZE
+                       FUNCTION TRIM(ACCT-LASTN)      DELIMITED BY SIZE
+                       ','                            DELIMITED BY SIZE
+                       FUNCTION TRIM(ACCT-FIRSTN)     DELIMITED BY SIZE
+                       ','                            DELIMITED BY SIZE
+                       FUNCTION TRIM(ACCT-COMMENT)    DELIMITED BY SIZE
+                    INTO EXTREC
+                END-STRING.
+                WRITE EXTREC.
+      *
+      * READ-CHECKPOINT / CHECKPOINT-IF-DUE / WRITE-CHECKPOINT -
+      * PERIODIC COMMIT PROCESSING AND RESTART SUPPORT.  THE LAST
+      * SUCCESSFULLY COMMITTED CONTROL-RECORD SEQUENCE NUMBER IS
+      * KEPT IN CHKPTF SO A RERUN CAN SKIP PAST WORK ALREADY DONE.
+      * STATUS '05' MEANS CHKPTF IS OPTIONAL AND DIDN'T EXIST - THE
+      * OPEN STILL SUCCEEDS IN THAT CASE (THERE IS JUST NOTHING TO
+      * READ), SO CHKPTF MUST BE CLOSED ON '05' THE SAME AS ON '00' OR
+      * IT IS LEFT OPEN FOR THE REST OF THE RUN AND EVERY LATER OPEN
+      * OF CHKPTF IN WRITE-CHECKPOINT/CLEAR-CHECKPOINT FAILS.
+       READ-CHECKPOINT.
+                MOVE ZERO TO RESTART-SEQ.
+                OPEN INPUT CHKPTF.
+                IF CHKPT-STATUS = '00' OR '05'
+                   IF CHKPT-STATUS = '00'
+                      READ CHKPTF
+                         AT END MOVE ZERO TO CHKPT-RECORD
+                      END-READ
+                      MOVE CHKPT-SEQ-NO        TO RESTART-SEQ
+                      MOVE CHKPT-PAGE-COUNT    TO PAGE-COUNT
+                      MOVE CHKPT-TOTAL-LIMIT   TO GRAND-TOTAL-LIMIT
+                      MOVE CHKPT-TOTAL-BALANCE TO GRAND-TOTAL-BALANCE
+                      MOVE CHKPT-ACCOUNT-COUNT TO GRAND-ACCOUNT-COUNT
+                   END-IF
+                   CLOSE CHKPTF
+                END-IF.
+      *
+       CHECKPOINT-IF-DUE.
+                ADD 1 TO COMMIT-COUNT.
+                IF COMMIT-COUNT >= COMMIT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE ZERO TO COMMIT-COUNT
+                END-IF.
+      *
+       WRITE-CHECKPOINT.
+                EXEC SQL COMMIT END-EXEC.
+                OPEN OUTPUT CHKPTF.
+                MOVE CR-SEQ-NO          TO CHKPT-SEQ-NO.
+                MOVE PAGE-COUNT         TO CHKPT-PAGE-COUNT.
+                MOVE GRAND-TOTAL-LIMIT  TO CHKPT-TOTAL-LIMIT.
+                MOVE GRAND-TOTAL-BALANCE TO CHKPT-TOTAL-BALANCE.
+                MOVE GRAND-ACCOUNT-COUNT TO CHKPT-ACCOUNT-COUNT.
+                WRITE CHKPT-RECORD.
+                CLOSE CHKPTF.
+      *
+      * CLEAR-CHECKPOINT - CALLED ONLY WHEN PROG-END IS REACHED
+      * NORMALLY (EVERY CONTROL RECORD PROCESSED).  RESETS CHKPTF TO
+      * ZERO SO THE NEXT RUN STARTS A FRESH BATCH INSTEAD OF SKIPPING
+      * PAST RECORDS THAT BELONG TO IT, NOT TO A RESTART.  A RUN THAT
+      * ABENDS NEVER REACHES THIS PARAGRAPH, SO THE LAST VALUE WRITTEN
+      * BY WRITE-CHECKPOINT IS LEFT INTACT FOR THE NEXT RESTART.
+       CLEAR-CHECKPOINT.
+                EXEC SQL COMMIT END-EXEC.
+                OPEN OUTPUT CHKPTF.
+                MOVE ZERO TO CHKPT-RECORD.
+                WRITE CHKPT-RECORD.
+                CLOSE CHKPTF.
+      *
        SQL-ERROR-HANDLING.
            DISPLAY 'ERROR AT ' FUNCTION TRIM(UD-ERROR-MESSAGE, TRAILING)
            CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
